@@ -1,7 +1,53 @@
-* decrypt.cob
-* Decrypt Input with Trithemius Cipher
-* Name: Jireh Agda
-* Date Last Modified: 2016 03 23
+*> decrypt.cob
+*> Decrypt Input with Trithemius Cipher
+*> Name: Jireh Agda
+*> Date Last Modified: 2016 03 23
+*> 2026 03 09 - added a durable output file alongside the console echo
+*>              (recovered text used to vanish once the job scrolled off
+*>              screen, so now it is also written next to the input file)
+*> 2026 03 11 - added a checkpoint file so a restarted run can resume from
+*>              the last record processed instead of reprocessing a large
+*>              input file from the beginning
+*> 2026 03 12 - the starting shift is now passed in by the caller instead
+*>              of being hardcoded to 0; when the caller has no shift to
+*>              give, KEYFILE.DAT is consulted for the shift that matching
+*>              encrypt run recorded for this file
+*> 2026 03 13 - added a preserve-formatting mode that keeps original case,
+*>              punctuation, spacing, and newlines in the recovered text,
+*>              alongside the original letters-only lowercase output
+*> 2026 03 16 - widened fileName and the derived output/checkpoint/keyfile
+*>              filename fields from 99 to 256 characters to match the
+*>              caller, which no longer truncates long paths
+*> 2026 03 17 - load-checkpoint no longer restores the shift from a
+*>              cleared checkpoint record (recnum 0); it was clobbering a
+*>              caller-supplied or keyfile-resolved shift with the
+*>              placeholder shift left behind by a prior completed run
+*> 2026 03 17 - the main read loop no longer runs the cipher and
+*>              print-letters against the blank phantom record left by a
+*>              failed (end-of-file) read; this was leaving a spurious
+*>              trailing blank line in the output file on every run
+*> 2026 03 18 - the checkpoint now also carries the preserve-formatting
+*>              mode's buffered partial line and its position, and a
+*>              resumed run restores them; previously only recnum/shift
+*>              were checkpointed, so a restart lost every decrypted
+*>              character typed since the last real newline
+*> 2026 03 19 - the end-of-run preserve-formatting flush no longer writes
+*>              a buffered "line" that is nothing but the final chunk's
+*>              padding spaces; this was adding a spurious trailing blank
+*>              line whenever the real content's last newline landed
+*>              right before the padding started
+*> 2026 03 20 - inputFile and outputFile now both have a file status field,
+*>              checked right after opening, matching encrypt.cob; a
+*>              missing/unreadable input, or an outputFileName that
+*>              overruns the OS's own filename limit once ".out" is
+*>              appended, used to abend the whole module instead of
+*>              failing just that one file
+*> 2026 03 20 - both open-failure paths now set return-code to a non-zero
+*>              value before goback instead of leaving it untouched, and
+*>              it is explicitly cleared to zero up front; triCipher now
+*>              checks return-code after the call to tell a failed run
+*>              apart from a successful one instead of assuming success
+*>              just because its own earlier open of the file succeeded
 
 identification division.
 program-id. decrypt.
@@ -11,7 +57,23 @@ input-output section.
 file-control.
     select inputFile assign to fileName
     organization is sequential
-    access is sequential.
+    access is sequential
+    file status inputFileStatus.
+
+    select optional outputFile assign to outputFileName
+    organization is line sequential
+    access is sequential
+    file status outputFileStatus.
+
+    select checkpointFile assign to checkpointFileName
+    organization is line sequential
+    access is sequential
+    file status checkpointStatus.
+
+    select optional keyFile assign to "KEYFILE.DAT"
+    organization is line sequential
+    access is sequential
+    file status keyFileStatus.
 
 data division.
 file section.
@@ -19,84 +81,350 @@ fd inputFile.
 01 input-record.
     05 inputString pic X occurs 100 times.
 
+fd outputFile.
+01 output-record pic X(100).
+
+fd checkpointFile.
+01 ckpt-record.
+    05 ckpt-filename pic X(256).
+    05 ckpt-recnum    pic 9(06).
+    05 ckpt-shift     pic 99.
+    05 ckpt-outpos    pic 999.
+    05 ckpt-buffer    pic X(100).
+
+fd keyFile.
+01 key-record.
+    05 key-filename pic X(256).
+    05 key-shift     pic 99.
+
 working-storage section.
-77 finish    pic 9    value 1.
-77 shift     pic 99   value 00.
-77 arrayNum  pic 9999.
-77 asciiNum  pic 999.
-77 i         pic 999.
+77 finish              pic 9     value 1.
+77 shift               pic 99    value 00.
+77 arrayNum            pic 9999.
+77 asciiNum            pic 999.
+77 i                   pic 999.
+77 outputFileName      pic X(264) value spaces.
+77 checkpointFileName  pic X(264) value spaces.
+77 checkpointStatus    pic XX    value "00".
+77 resumeRecNum        pic 9(06) value 0.
+77 recordsRead         pic 9(06) value 0.
+77 skipCount           pic 9(06) value 0.
+77 keyFileStatus       pic XX    value "00".
+77 inputFileStatus     pic XX    value "00".
+77 outputFileStatus    pic XX    value "00".
+77 keyFound            pic 9     value 0.
+77 wasUpper            pic 9     value 0.
+77 outPos              pic 999   value 1.
+77 resumeOutPos        pic 999   value 1.
+77 resumeBuffer        pic X(100) value spaces.
 
 linkage section.
-77 fileName pic X(99).
+77 fileName   pic X(256).
+77 startShift pic 99.
+77 formatMode pic X(01).
 
-procedure division using fileName.
+procedure division using fileName, startShift, formatMode.
     display "Decryption:"
 
-* open the file with the fileName given with the call and read through the text and decrypt
+*> cleared up front so a prior call's failure (return-code is a global
+*> register that persists across CALLs) can never bleed into this run's
+*> result; only the open-failure paths below set it back to non-zero
+    move 0 to return-code.
+
+*> build the durable output file name alongside the input file
+    move spaces to outputFileName.
+    string
+        function trim(fileName) delimited by size
+        ".out" delimited by size
+        into outputFileName
+    end-string.
+
+*> open the file with the fileName given with the call and read through the
+*> text and decrypt - opened here, ahead of the keyfile/checkpoint setup
+*> below, so a file that can't actually be read never gets a checkpoint or
+*> output file started for it, mirroring encrypt.cob's fix
     open input inputFile.
+    if inputFileStatus not = "00" then
+        display "Unable to open input file: " function trim(fileName)
+        move 16 to return-code
+        goback
+    end-if.
+
+*> a starting shift of 99 is the caller's sentinel for "not provided" -
+*> look up the shift an encrypt run recorded for this file in the keyfile,
+*> defaulting to 00 if this file has no keyfile entry either
+    if startShift = 99 then
+        perform load-key
+    else
+        move startShift to shift
+    end-if.
+
+*> build a per-file checkpoint name and see whether a prior, interrupted
+*> run left a checkpoint to resume from
+    move spaces to checkpointFileName.
+    string
+        function trim(fileName) delimited by size
+        ".ckpt" delimited by size
+        into checkpointFileName
+    end-string.
+    move 0 to resumeRecNum.
+    perform load-checkpoint.
+
+*> a name that cleared triCipher's own length check can still overrun the
+*> underlying OS's filename limit once ".out" is appended here - check the
+*> open instead of letting a bad outputFileName abend the whole module.
+*> status 05 is not an error - it is GnuCOBOL's normal signal that this
+*> OPTIONAL file did not exist yet and was just created fresh, which is
+*> exactly what happens the first time any given file is decrypted
+    if resumeRecNum > 0 then
+        open extend outputFile
+    else
+        open output outputFile
+    end-if.
+    if outputFileStatus not = "00" and outputFileStatus not = "05" then
+        display "Unable to open output file: " function trim(outputFileName)
+        close inputFile
+        move 16 to return-code
+        goback
+    end-if.
+    if resumeRecNum > 0 then
+        move resumeRecNum to recordsRead
+        perform skip-to-checkpoint
+    else
+        move 0 to recordsRead
+    end-if.
+*> preserve-formatting mode buffers a partial line across chunks in
+*> output-record/outPos; a resumed run restores that buffer from the
+*> checkpoint instead of starting it blank, or the partial line decrypted
+*> since the last checkpoint would be silently lost on every restart
+    if resumeRecNum > 0 then
+        move resumeBuffer to output-record
+        move resumeOutPos to outPos
+    else
+        move spaces to output-record
+        move 1 to outPos
+    end-if.
+
     perform until finish = 0
         move " " to input-record
         move 001 to arrayNum
 
-* read in the file 100 characters at a time
+*> read in the file 100 characters at a time
         read inputFile into input-record
             at end move 0 to finish
         end-read
 
-* look at each character and decrypt them as necessary
-        perform until arrayNum > 100
-            move function ord(inputString(arrayNum)) to asciiNum
-
-* only look at alphabetical characters, ignoring whitespace (' ', '\n', '\t')
-            if inputString(arrayNum) is alphabetic and asciiNum is not = 33 and not = 11 and not = 10 then
-* set asciiNum to alphabet location relative to a (which is 0)
-                if inputString(arrayNum) is alphabetic-lower then
-                    subtract 98 from asciiNum
-                else if inputString(arrayNum) is alphabetic-upper then
-                    subtract 66 from asciiNum
+*> a failed read (end of file) leaves input-record as the spaces it was
+*> just cleared to; skip processing that phantom record entirely instead
+*> of running it through the cipher and print-letters, which used to
+*> leave a spurious trailing blank line in the output file every time
+        if finish = 1 then
+            add 1 to recordsRead
+
+*> look at each character and decrypt them as necessary
+            perform until arrayNum > 100
+                move function ord(inputString(arrayNum)) to asciiNum
+
+*> only look at alphabetical characters, ignoring whitespace (' ', '\n', '\t')
+                if inputString(arrayNum) is alphabetic and asciiNum is not = 33 and not = 11 and not = 10 then
+*> set asciiNum to alphabet location relative to a (which is 0)
+                    move 0 to wasUpper
+                    if inputString(arrayNum) is alphabetic-lower then
+                        subtract 98 from asciiNum
+                    else if inputString(arrayNum) is alphabetic-upper then
+                        subtract 66 from asciiNum
+                        move 1 to wasUpper
+                        end-if
+                    end-if
+
+*> shift the asciiNum, restricting the shift cycle to 0-25 (26 letters) and convert to lowercase letter
+*> then place back to inputString
+                    add shift to asciiNum
+                    compute asciiNum = function mod(asciiNum, 26)
+                    add 98 to asciiNum
+                    move function char(asciiNum) to inputString(arrayNum)
+
+*> in preserve-formatting mode, put the recovered letter back in its
+*> original case instead of always flattening it to lowercase
+                    if formatMode = "P" and wasUpper = 1 then
+                        move function upper-case(inputString(arrayNum)) to inputString(arrayNum)
                     end-if
-                end-if
 
-* shift the asciiNum, restricting the shift cycle to 0-25 (26 letters) and convert to lowercase letter
-* then place back to inputString
-                add shift to asciiNum
-                compute asciiNum = function mod(asciiNum, 26)
-                add 98 to asciiNum
-                move function char(asciiNum) to inputString(arrayNum)
-
-* change shift factor by 1 downwards (-1 is equivalent to +25)
-                if shift = 0 then
-                    move 25 to shift
-                else
-                    subtract 1 from shift
+*> change shift factor by 1 downwards (-1 is equivalent to +25)
+                    if shift = 0 then
+                        move 25 to shift
+                    else
+                        subtract 1 from shift
+                    end-if
                 end-if
-            end-if
 
-            add 1 to arrayNum
-        end-perform
+                add 1 to arrayNum
+            end-perform
 
-* formerly just printed the record, which included punctuation and spaces
-* now prints only letters and newlines
-*        display input-record with no advancing
-        perform print-letters
+*> formerly just printed the record, which included punctuation and spaces
+*> now prints only letters and newlines, and also archives them to outputFile
+*>        display input-record with no advancing
+            perform print-letters
+
+            perform checkpoint-if-due
+        end-if
     end-perform.
     display " ".
 
-* reset module and close file
+*> in preserve-formatting mode, flush any trailing partial line that never
+*> hit a newline before the input ran out - but not if that "line" is
+*> nothing but the spaces the final, short 100-byte chunk was padded
+*> with; those were never in the input file and would otherwise show up
+*> as a spurious trailing blank line whenever the real content's last
+*> line happened to end in a newline right before the padding started
+    if formatMode = "P" and outPos > 1 and function trim(output-record) not = spaces then
+        write output-record
+    end-if.
+
+*> run completed normally, so clear the checkpoint - a later run against
+*> this same file should start fresh, not resume from a finished position
+    perform clear-checkpoint.
+
+*> reset module and close files
     move 1 to finish.
     move 0 to shift.
     close inputFile.
+    close outputFile.
     goback.
 
-* prints only letters or newlines from input-record after decrypting
+*> in preserve-formatting mode, echo the whole record (case, punctuation,
+*> spacing, and newlines intact) since only the alphabetic characters were
+*> shifted; otherwise fall back to the original letters/newlines-only view.
+*> a real newline ends a line-sequential record rather than being written
+*> into the middle of one, so the buffered line is written on each one and
+*> carried forward across 100-character chunks otherwise
 print-letters.
-    perform
-        varying i from 1 by 1
-        until i > 100
+    if formatMode = "P" then
+        move 1 to i
+        perform
+            varying i from 1 by 1
+            until i > 100
 
-        if inputString(i) is alphabetic and (function ord(inputString(i)) is not = 10 and not = 33) then
             display inputString(i) with no advancing
-        end-if
+*> function ord returns a 1-indexed ordinal (ascii value + 1), matching
+*> the 11 used elsewhere in this program for the newline character
+            if function ord(inputString(i)) = 11 then
+                write output-record
+                move spaces to output-record
+                move 1 to outPos
+            else
+                if outPos > 100 then
+                    write output-record
+                    move spaces to output-record
+                    move 1 to outPos
+                end-if
+                move inputString(i) to output-record(outPos:1)
+                add 1 to outPos
+            end-if
+        end-perform
+    else
+        move spaces to output-record
+        move 1 to i
+        perform
+            varying i from 1 by 1
+            until i > 100
+
+            if inputString(i) is alphabetic and (function ord(inputString(i)) is not = 10 and not = 33) then
+                display inputString(i) with no advancing
+                move inputString(i) to output-record(i:1)
+            end-if
+        end-perform
+        write output-record
+    end-if.
+
+*> reads forward past the records a prior run already decrypted, without
+*> reprocessing them, so this run resumes exactly where that one stopped
+skip-to-checkpoint.
+    move 1 to skipCount
+    perform until skipCount > resumeRecNum or finish = 0
+        move spaces to input-record
+        read inputFile into input-record
+            at end move 0 to finish
+        end-read
+        add 1 to skipCount
     end-perform.
 
+*> every ten records, save the current record number and shift so a rerun
+*> after an abend or restart can resume from here instead of record one
+checkpoint-if-due.
+    if function mod(recordsRead, 10) = 0 then
+        perform save-checkpoint
+    end-if.
+
+save-checkpoint.
+    move spaces to ckpt-record.
+    move fileName to ckpt-filename.
+    move recordsRead to ckpt-recnum.
+    move shift to ckpt-shift.
+    move outPos to ckpt-outpos.
+    move output-record to ckpt-buffer.
+    open output checkpointFile.
+    write ckpt-record.
+    close checkpointFile.
 
+*> clears the checkpoint by recording position zero, marking this file as
+*> having no in-flight restart point
+clear-checkpoint.
+    move spaces to ckpt-record.
+    move fileName to ckpt-filename.
+    move 0 to ckpt-recnum.
+    move 0 to ckpt-shift.
+    move 1 to ckpt-outpos.
+    move spaces to ckpt-buffer.
+    open output checkpointFile.
+    write ckpt-record.
+    close checkpointFile.
+
+*> scans the keyfile for an entry matching this filename and adopts its
+*> recorded starting shift; if none is found, the Trithemius default of
+*> shift 00 is used and a warning is displayed
+load-key.
+    move 0 to shift.
+    move 0 to keyFound.
+    open input keyFile.
+    if keyFileStatus = "00" then
+*> entries are appended chronologically, so keep scanning to the end and
+*> take the most recent match rather than stopping at the first one
+        perform until finish = 0
+            read keyFile into key-record
+                at end move 0 to finish
+            end-read
+            if finish = 1 and key-filename = fileName then
+                move key-shift to shift
+                move 1 to keyFound
+            end-if
+        end-perform
+        close keyFile
+        move 1 to finish
+    end-if.
+    if keyFound = 0 then
+        display "No keyfile entry for " function trim(fileName) "; defaulting to shift 00"
+    end-if.
+
+*> looks for an existing checkpoint for this file and, if one is found,
+*> carries its record number and shift forward into this run
+load-checkpoint.
+    open input checkpointFile.
+    if checkpointStatus = "00" then
+        read checkpointFile into ckpt-record
+            at end continue
+        end-read
+        if ckpt-filename = fileName then
+            move ckpt-recnum to resumeRecNum
+*> a recnum of zero means no run is actually in progress for this file -
+*> leave the shift (and the preserve-mode buffer) the caller/keyfile
+*> already resolved alone instead of clobbering it with the cleared
+*> checkpoint's placeholder values
+            if ckpt-recnum > 0 then
+                move ckpt-shift to shift
+                move ckpt-outpos to resumeOutPos
+                move ckpt-buffer to resumeBuffer
+            end-if
+        end-if
+        close checkpointFile
+    end-if.
