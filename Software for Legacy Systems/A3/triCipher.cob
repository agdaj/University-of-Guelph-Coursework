@@ -1,7 +1,76 @@
-* triCipher.cob
-* Encrypt and Decrypt Messages with Trithemius Cipher
-* Name: Jireh Agda
-* Date Last Modified: 2016 03 17
+*> triCipher.cob
+*> Encrypt and Decrypt Messages with Trithemius Cipher
+*> Name: Jireh Agda
+*> Date Last Modified: 2016 03 17
+*> 2026 03 09 - added an unattended batch mode: if a CONTROL.DAT manifest
+*>              is present at startup, process every filename/operation
+*>              pair in it with no ACCEPT prompts instead of the usual
+*>              interactive loop, so the job can be scheduled overnight
+*> 2026 03 10 - fileStatus is now fully evaluated after every open, with a
+*>              message per condition and a non-zero return-code set on
+*>              failure so the scheduler can detect a failed run
+*> 2026 03 12 - the starting shift key is now asked for (or read from the
+*>              control file) instead of always starting at 0, and passed
+*>              through to the encrypt/decrypt modules
+*> 2026 03 13 - added a preserve-formatting choice (or control file column)
+*>              that is passed through to decrypt/encrypt as formatMode
+*> 2026 03 14 - added an AUDITLOG.DAT audit trail: one line per file this
+*>              session touches, with filename, operation, timestamp, and
+*>              outcome, so a later question about a past run has a record
+*>              to check instead of relying on institutional memory
+*> 2026 03 16 - widened the filename fields from 99 to 256 characters (a
+*>              handful of inputs were being silently truncated) and added
+*>              an explicit check for a still-full field so an oversized
+*>              name is rejected with a message instead of quietly cut off;
+*>              embedded spaces were already carried through untouched by
+*>              ACCEPT and by the control file's fixed columns
+*> 2026 03 17 - batch-loop now tallies what happened to every manifest
+*>              entry and displays a summary once the control file is
+*>              exhausted, so an overnight run leaves more than just the
+*>              audit log to check it against
+*> 2026 03 19 - a shift column left as a space-padded single digit (e.g.
+*>              "5 " instead of "05") used to fail the IS NUMERIC test on
+*>              the trailing space and fall back to the 99 sentinel with
+*>              no diagnostic; it is now zero-filled before the numeric
+*>              test, and a genuinely invalid shift is reported and
+*>              audited as SKIPPED instead of silently defaulting
+*> 2026 03 20 - the interactive shift prompt now zero-fills a space-padded
+*>              single digit the same way the batch path already did; a
+*>              typed shift like "5" used to arrive from ACCEPT as "5 "
+*>              and fail IS NUMERIC, rejecting a valid shift with no way
+*>              to enter anything but a two-digit value
+*> 2026 03 20 - encrypt/decrypt now set return-code before goback-ing out
+*>              of an open failure on their end (e.g. an outputFileName
+*>              that overruns the OS's filename limit once ".out" is
+*>              appended), and process-file checks it after the call;
+*>              previously such a row was tallied and audited as a
+*>              successful encrypt/decrypt even though no output was
+*>              ever written, since triCipher had no way to learn the
+*>              called module failed after its own file-open check passed
+*>
+*> CONTROL.DAT layout - one fixed-width row per file, no header row, no
+*> delimiters between columns, padded with trailing spaces out to the
+*> full column width (see batch-record below):
+*>
+*>     columns   picture   contents
+*>     -------   -------   --------------------------------------------
+*>       1-256   X(256)    filename, left-justified, space-padded
+*>         257   X(01)     operation: "E"/"e" encrypt, "D"/"d" decrypt,
+*>                          anything else is flagged and skipped
+*>     258-259   X(02)     starting shift, 00-25, zero-padded (e.g.
+*>                          "05", not "5 "); spaces means "not
+*>                          specified" - fall back to the keyfile entry
+*>                          for this file, or shift 00 if there is none
+*>         260   X(01)     format: "P"/"p" preserve original case and
+*>                          punctuation, anything else (including
+*>                          space) is the plain letters-only output
+*>
+*> a row must be exactly 260 characters wide; a short row reads as
+*> trailing spaces in whichever columns it is missing, which is the same
+*> as leaving those columns blank (unspecified shift, letters-only
+*> format) - only a row that omits part of the filename itself produces
+*> a wrong result rather than a default one, so build the manifest with
+*> a tool that pads every row out to the full 260 characters
 
 identification division.
 program-id. triCipher.
@@ -14,63 +83,260 @@ file-control.
     access is sequential
     file status fileStatus.
 
+    select batchFile assign to batchFileName
+    organization is line sequential
+    access is sequential
+    file status batchFileStatus.
+
+    select optional auditFile assign to "AUDITLOG.DAT"
+    organization is line sequential
+    access is sequential.
+
 data division.
 file section.
 fd inputFile.
 01 input-record.
     02 inputString pic X(100).
 
+*> CONTROL.DAT's fixed-width row layout is documented in the
+*> modification-history block up top (filename/operation/shift/format,
+*> 260 characters per row, zero-padded shift)
+fd batchFile.
+01 batch-record.
+    02 batch-filename  pic X(256).
+    02 batch-operation pic X(01).
+    02 batch-shift      pic X(02).
+    02 batch-format     pic X(01).
+
+fd auditFile.
+01 audit-record.
+    02 audit-filename  pic X(256).
+    02 audit-operation pic X(01).
+    02 audit-timestamp pic X(19).
+    02 audit-outcome   pic X(40).
+
 working-storage section.
-77 fileStatus pic 99     value 00.
-77 fileName   pic X(99)  value spaces.
+77 fileStatus      pic 99     value 00.
+77 fileOpenOk      pic 9      value 0.
+77 moduleOk        pic 9      value 0.
+77 jobReturnCode   pic 9(03)  value 000.
+77 batchFileStatus pic XX     value "00".
+77 batchFileName   pic X(12)  value "CONTROL.DAT".
+77 batchMode       pic 9      value 0.
+77 fileName        pic X(256) value spaces.
 
 77 finish     pic 9      value 0.
 77 goodInput  pic 9      value 0.
 
 77 choice     pic 9      value 0.
-77 userInput  pic X(99)  value spaces.
-77 numSpaces  pic 99     value 00.
-77 strLength  pic 99     value 00.
+77 userInput  pic X(256) value spaces.
+77 numSpaces  pic 999    value 000.
+77 strLength  pic 999    value 000.
 77 inspectNum pic 99     value 00.
+77 nameTooLong pic 9     value 0.
+77 badShift    pic 9     value 0.
+77 shiftField  pic X(02) value spaces.
+
+77 sumEncrypted pic 9(06) value 0.
+77 sumDecrypted pic 9(06) value 0.
+77 sumSkipped   pic 9(06) value 0.
+77 sumFailed    pic 9(06) value 0.
+
+77 startShift pic 99     value 99.
+77 shiftInput pic X(02)  value spaces.
+
+77 formatMode  pic X(01) value "L".
+77 formatInput pic X(99) value spaces.
+
+77 currentDateTime pic X(21) value spaces.
+77 auditTimestamp  pic X(19) value spaces.
+77 auditOperation  pic X(01) value "-".
+77 auditOutcome    pic X(40) value spaces.
 
 procedure division.
-* repeatedly loop the program, only finishing upon exit
+*> if an unattended control file is present, run straight through it with
+*> no operator prompts, otherwise fall back to the interactive ACCEPT loop
+    open input batchFile.
+    if batchFileStatus = "00" then
+        move 1 to batchMode
+        perform batch-loop
+        close batchFile
+    else
+        perform interactive-loop
+    end-if.
+    move jobReturnCode to return-code.
+    stop run.
+
+*> reads filename/operation pairs from the control file straight through,
+*> with no ACCEPT prompts, until the manifest is exhausted
+batch-loop.
+    perform until finish = 1
+        move spaces to batch-record
+        read batchFile into batch-record
+            at end move 1 to finish
+        end-read
+
+        if finish = 0 then
+            move spaces to userInput
+            move batch-filename to userInput
+            move spaces to fileName
+            move batch-filename to fileName
+
+*> a filename column with no trailing space has filled the entire 256
+*> characters allotted to it; that is almost certainly a name longer than
+*> the control file can carry, not a name that happens to end exactly on
+*> the boundary, so flag it instead of silently opening the wrong file
+            move 0 to nameTooLong
+            if batch-filename(256:1) not = space then
+                move 1 to nameTooLong
+            end-if
+
+            evaluate batch-operation
+                when "E" move 1 to choice
+                when "e" move 1 to choice
+                when "D" move 2 to choice
+                when "d" move 2 to choice
+                when other move 0 to choice
+            end-evaluate
+
+*> an absent shift column means "not specified" (99), letting the
+*> module fall back to the keyfile / Trithemius default; a shift that
+*> was typed or generated as a single digit padded with a trailing
+*> space (e.g. "5 ") is right-justified and zero-filled to "05" before
+*> the numeric test, so it is accepted the same as a zero-padded one -
+*> IS NUMERIC fails on the space otherwise, which used to fall through
+*> to the 99 sentinel with no warning and silently encrypt at shift 00
+            move 99 to startShift
+            move 0 to badShift
+            if batch-shift not = spaces then
+                move batch-shift to shiftField
+                if shiftField(2:1) = space and shiftField(1:1) is numeric then
+                    move shiftField(1:1) to shiftField(2:1)
+                    move "0" to shiftField(1:1)
+                else if shiftField(1:1) = space and shiftField(2:1) is numeric then
+                    move "0" to shiftField(1:1)
+                end-if
+                end-if
+                if shiftField is numeric and shiftField < 26 then
+                    move shiftField to startShift
+                else
+                    move 1 to badShift
+                end-if
+            end-if
+
+*> a blank format column keeps the original letters-only, lowercase
+*> output; "P" in the control file asks for preserved case/punctuation
+            move "L" to formatMode
+            if batch-format = "P" or batch-format = "p" then
+                move "P" to formatMode
+            end-if
+
+            if nameTooLong = 1 then
+                display "Filename in control file exceeds 256 characters; skipping entry"
+                move "SKIPPED - FILENAME TOO LONG" to auditOutcome
+                perform write-audit-entry
+                add 1 to sumSkipped
+            else if badShift = 1 then
+                display "Shift in control file must be 00-25 for: " function trim(fileName) "; skipping entry"
+                move "SKIPPED - INVALID SHIFT" to auditOutcome
+                perform write-audit-entry
+                add 1 to sumSkipped
+            else if choice > 0 then
+                open input inputFile
+                perform check-file-status
+                if fileOpenOk = 1 then
+                    display " "
+                    perform process-file
+                    if moduleOk = 1 then
+                        if choice = 1 then
+                            add 1 to sumEncrypted
+                        else
+                            add 1 to sumDecrypted
+                        end-if
+                    else
+                        add 1 to sumFailed
+                    end-if
+                else
+                    add 1 to sumFailed
+                end-if
+                perform write-audit-entry
+                move 0 to fileStatus
+            else
+                display "Unrecognized operation in control file for: " function trim(fileName)
+                move "SKIPPED - UNRECOGNIZED OPERATION" to auditOutcome
+                perform write-audit-entry
+                add 1 to sumSkipped
+            end-if
+            end-if
+            end-if
+        end-if
+    end-perform.
+    move 0 to finish.
+    perform display-batch-summary.
+
+*> reports how the manifest's entries broke down once the control file
+*> is exhausted, so an unattended run leaves a summary to check it
+*> against instead of only the line-by-line audit log
+display-batch-summary.
+    display " ".
+    display "Batch run summary:".
+    display "  Encrypted: " sumEncrypted.
+    display "  Decrypted: " sumDecrypted.
+    display "  Skipped:   " sumSkipped.
+    display "  Failed:    " sumFailed.
+    display " ".
+
+*> repeatedly loop the program, only finishing upon exit
+interactive-loop.
     perform until finish = 1
         display "Welcome to the Trithemius Encrypter and Decrypter"
         display "Please enter a file name with text (*.txt) to encrypt or decrypt (or 'exit'): "
 
-* take input and find exit if it is there
+*> take input and find exit if it is there
         accept userInput
         inspect userInput
             tallying
             inspectNum for leading "exit"
         perform string-length
 
-* if exit is found exit loop (strLength = 4 to ensure 'exit' only)
+*> a filename with no trailing space has filled the entire 256-character
+*> field, which means it was almost certainly cut off rather than
+*> happening to land exactly on the boundary
+        move 0 to nameTooLong
+        if userInput(256:1) not = space then
+            move 1 to nameTooLong
+        end-if
+
+*> if exit is found exit loop (strLength = 4 to ensure 'exit' only)
         if inspectNum > 0 and strLength = 4 then
             move 1 to finish
+        else if nameTooLong = 1 then
+            display "File name exceeds 256 characters; please use a shorter path"
+            display " "
         else
-* attempt to open a file given input, and continue to encrypt-decrypt if available
+*> move the input used to open a file to separate string before opening,
+*> so a failed open can still be reported against the intended filename
+            move spaces to fileName
+            move userInput to fileName
+            move 0 to choice
+
+*> attempt to open a file given input, and continue to encrypt-decrypt if available
             open input inputFile
-            if fileStatus = 35 then
-                display "File does not exist"
-                display " "
-            else
-* move the input used to open a file to separate string, start paragraph encrypt-decrypt
-                move spaces to fileName
-                move userInput to fileName
+            perform check-file-status
+            if fileOpenOk = 1 then
                 display " "
                 perform encrypt-decrypt
             end-if
+            perform write-audit-entry
+        end-if
         end-if
 
         move spaces to userInput
         move 00 to fileStatus
     end-perform.
-    stop run.
 
 encrypt-decrypt.
-* ask if user wants to encrypt or to decrypt, looping until an appropriate answer is made
+*> ask if user wants to encrypt or to decrypt, looping until an appropriate answer is made
     move zero to goodInput.
     perform until goodInput = 1
         move " " to userInput
@@ -78,44 +344,66 @@ encrypt-decrypt.
         accept userInput
         perform string-length
 
-* identify if user chose 1 (encrypt) or 2 (decrypt)
+*> identify if user chose 1 (encrypt) or 2 (decrypt)
         if strLength = 1 then
             move userInput to choice
 
             if choice > 0 and < 3 then
-* display original text first
-                display " "
-                display "Original Text:"
-                perform until finish = 1
-                    move spaces to inputString
-                    read inputFile into input-record
-                        at end move 1 to finish
-                    end-read
-                    display input-record with no advancing
-                end-perform
-                display " "
-                close inputFile
-                move 0 to finish
+                display "Enter a starting shift key (00-25), or press enter to use the default/keyfile:"
+                move spaces to shiftInput
+                accept shiftInput
+                move 99 to startShift
+
+*> ACCEPT left-justifies and space-pads shiftInput, so a legitimate
+*> single-digit shift like "5" arrives as "5 "; zero-fill it to "05"
+*> before the numeric/range test below, the same normalization already
+*> applied to the batch path's shiftField at lines 198-203 - otherwise
+*> IS NUMERIC fails on the trailing space and a valid single-digit shift
+*> is rejected with no way to enter it interactively
+                move shiftInput to shiftField
+                if shiftField(2:1) = space and shiftField(1:1) is numeric then
+                    move shiftField(1:1) to shiftField(2:1)
+                    move "0" to shiftField(1:1)
+                else if shiftField(1:1) = space and shiftField(2:1) is numeric then
+                    move "0" to shiftField(1:1)
+                end-if
+                end-if
 
-* call appropriate external function using the fileName as a parameter
-                evaluate choice
-                    when 1 call "encrypt" using fileName
-                    when 2 call "decrypt" using fileName
-                end-evaluate
+                if shiftField is numeric and shiftField < 26 then
+                    move shiftField to startShift
+                else if shiftField not = spaces then
+                    display "Shift must be 00-25; using the default/keyfile instead"
+                end-if
+                end-if
 
+                display "Preserve original case and punctuation in the output? (Y/N):"
+                move spaces to formatInput
+                accept formatInput
+                move "L" to formatMode
+                if formatInput = "Y" or formatInput = "y" then
+                    move "P" to formatMode
+                end-if
+
+                perform process-file
                 move 1 to goodInput
             else
                 display "Please select '1', '2', or 'exit'"
                 display " "
             end-if
         else if strLength = 4 then
-* identify if user want to exit
+*> identify if user want to exit
             inspect userInput
             tallying
             inspectNum for leading "exit"
 
             if inspectNum > 0 then
+*> route exit through the same audit/return-code/close handling as every
+*> other path out of this file, instead of stopping the run directly -
+*> a bare stop run here used to drop any earlier non-zero jobReturnCode
+*> and skip the audit entry for the file left open by the prompt above
+                perform write-audit-entry
                 close inputFile
+                move jobReturnCode to return-code
                 stop run
             else
                 display "Please select '1', '2', or 'exit'"
@@ -128,13 +416,119 @@ encrypt-decrypt.
         end-if
     end-perform.
 
-* code based on: http://stackoverflow.com/questions/24777344/compute-length-string-of-variable-with-cobol
+*> display original text, then call the matching cipher module using fileName
+process-file.
+    display " "
+    display "Original Text:"
+    perform until finish = 1
+        move spaces to inputString
+        read inputFile into input-record
+            at end move 1 to finish
+        end-read
+        display input-record with no advancing
+    end-perform
+    display " "
+    close inputFile
+    move 0 to finish
+
+    evaluate choice
+        when 1 call "encrypt" using fileName, startShift, formatMode
+        when 2 call "decrypt" using fileName, startShift, formatMode
+    end-evaluate.
+
+*> encrypt/decrypt set return-code non-zero and goback early when they
+*> could not open the input or output file on their side (e.g. an
+*> outputFileName that overruns the OS's own filename limit once ".out"
+*> is appended) - a row that fails this way must not be counted or
+*> audited as a success just because triCipher's own earlier open of
+*> inputFile succeeded
+    move 1 to moduleOk.
+    if return-code not = 0 then
+        move 0 to moduleOk
+        move 016 to jobReturnCode
+        move "FAILED - ENCRYPT/DECRYPT MODULE ERROR" to auditOutcome
+    else
+        move "PROCESSED" to auditOutcome
+    end-if.
+
+*> evaluate the status of the last "open input inputFile" in full, instead
+*> of only checking for fileStatus 35 (not found), so permission errors,
+*> bad record formats, and any other I/O error are reported and flagged
+*> with a non-zero job return code instead of silently falling through
+check-file-status.
+    evaluate fileStatus
+        when 00
+            move 1 to fileOpenOk
+            move "FILE OPENED" to auditOutcome
+        when 35
+            display "File does not exist: " function trim(fileName)
+            display " "
+            move 0 to fileOpenOk
+            move 008 to jobReturnCode
+            move "FILE NOT FOUND" to auditOutcome
+        when 37
+            display "File could not be opened, check permissions: " function trim(fileName)
+            display " "
+            move 0 to fileOpenOk
+            move 012 to jobReturnCode
+            move "OPEN FAILED - PERMISSIONS" to auditOutcome
+        when 39
+            display "File attributes do not match the program's record layout: " function trim(fileName)
+            display " "
+            move 0 to fileOpenOk
+            move 012 to jobReturnCode
+            move "OPEN FAILED - BAD ATTRIBUTES" to auditOutcome
+        when other
+            display "Unexpected I/O error (file status " fileStatus ") on: " function trim(fileName)
+            display " "
+            move 0 to fileOpenOk
+            move 016 to jobReturnCode
+            move "OPEN FAILED - UNEXPECTED I/O ERROR" to auditOutcome
+    end-evaluate.
+
+*> appends one audit line per file processed this session: filename,
+*> operation, timestamp, and outcome, so a later question about a past
+*> run has a real record to check instead of institutional memory
+write-audit-entry.
+    move function current-date to currentDateTime.
+    move spaces to auditTimestamp.
+    string
+        currentDateTime(1:4)  delimited by size
+        "-"                   delimited by size
+        currentDateTime(5:2)  delimited by size
+        "-"                   delimited by size
+        currentDateTime(7:2)  delimited by size
+        " "                   delimited by size
+        currentDateTime(9:2)  delimited by size
+        ":"                   delimited by size
+        currentDateTime(11:2) delimited by size
+        ":"                   delimited by size
+        currentDateTime(13:2) delimited by size
+        into auditTimestamp
+    end-string.
+
+    evaluate choice
+        when 1 move "E" to auditOperation
+        when 2 move "D" to auditOperation
+        when other move "-" to auditOperation
+    end-evaluate.
+
+    move spaces to audit-record.
+    move fileName to audit-filename.
+    move auditOperation to audit-operation.
+    move auditTimestamp to audit-timestamp.
+    move auditOutcome to audit-outcome.
+    open extend auditFile.
+    write audit-record.
+    close auditFile.
+
+*> code based on: http://stackoverflow.com/questions/24777344/compute-length-string-of-variable-with-cobol
 string-length.
-* reverse the string and count the number of 'leading' spaces
+*> reverse the string and count the number of 'leading' spaces
     move zeros to numSpaces.
     inspect function reverse(userInput)
         tallying
         numSpaces for leading spaces.
 
-* length of actual string is length allocated - number of trailing spaces
+*> length of actual string is length allocated - number of trailing spaces
     compute strLength = length of userInput - numSpaces.
